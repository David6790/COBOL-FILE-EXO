@@ -14,63 +14,259 @@
        FILE-CONTROL.
 
            SELECT FICHE-EMP ASSIGN TO "FICHEMP.DAT"
-           ORGANISATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS EMPLOYEID
            FILE STATUS IS WS-FICHE-EMP-STATUS.
 
            SELECT FICHE-COMPT ASSIGN TO "FICHE-COMPT.DAT"
-           ORGANISATION IS LINE SEQUENTIAL
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FICHE-COMPT-STATUS.
 
-   
+           SELECT FICHE-REJETS ASSIGN TO "FICHE-REJETS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FICHE-REJETS-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SRTWORK.TMP".
+
+           SELECT DEPT-MASTER ASSIGN TO "DEPTMAST.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS DM-CODE
+           FILE STATUS IS WS-DEPT-MASTER-STATUS.
+
+           SELECT FICHE-CSV ASSIGN TO "FICHE-COMPT.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FICHE-CSV-STATUS.
+
+           SELECT FICHE-CKPT ASSIGN TO "CHECKPOINT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FICHE-CKPT-STATUS.
+
+
        DATA DIVISION.
        FILE SECTION.
        FD  FICHE-EMP.
-       01  EMPDETAILS.
-           
-           05 EMP-INFOS.
-               10 EMPLOYEID PIC 9(7).
-               10 EMPLOYENAME.
-                   15 NOM PIC X(10).
-                   15 PRENOM PIC X(10).
-               10 DATEDENAISSANCE.
-                   15 ANNEE PIC 9(4).
-                   15 MOIS PIC 9(2).
-                   15 JOUR PIC 9(2).
-               10 HEURESTRAVAIL PIC 9(3).
-               10 SALAIRE PIC 9(4)V99.
-           05 DEPARTEMENT PIC X(30).
-           05 GENRE PIC X.
+           COPY EMPDETAILS.
 
 
        FD  FICHE-COMPT.
-       01  FS-BUF-COMPT PIC X(72).                
+       01  FS-BUF-COMPT PIC X(100).
+
+       FD  FICHE-REJETS.
+       01  FS-BUF-REJETS PIC X(70).
+
+       SD  SORT-WORK.
+       01  SD-EMP-RECORD.
+           05 SD-DEPARTEMENT PIC X(30).
+           05 SD-EMPLOYEID PIC 9(7).
+           05 SD-NOM PIC X(10).
+           05 SD-PRENOM PIC X(10).
+           05 SD-ANNEE PIC 9(4).
+           05 SD-MOIS PIC 9(2).
+           05 SD-JOUR PIC 9(2).
+           05 SD-HEURESTRAVAIL PIC 9(3).
+           05 SD-SALAIRE PIC 9(4)V99.
+           05 SD-GENRE PIC X.
+
+       FD  DEPT-MASTER.
+       01  DM-RECORD.
+           05 DM-CODE PIC X(30).
+           05 DM-NOM PIC X(30).
+
+       FD  FICHE-CSV.
+       01  FS-BUF-CSV PIC X(100).
+
+       FD  FICHE-CKPT.
+       01  FS-BUF-CKPT.
+           05 CKPT-EMPLOYEID PIC 9(7).
+           05 CKPT-COMPTEUR PIC 9(7).
 
        WORKING-STORAGE SECTION.
        01         PIC X VALUE X"00".
            88 FIN-FICHIER-EMP VALUE X"01" THRU X"FF".
        01  WS-FICHE-EMP-STATUS PIC X(2).
        01  WS-FICHE-COMPT-STATUS PIC X(2).
+       01  WS-FICHE-REJETS-STATUS PIC X(2).
+       01  WS-DEPT-MASTER-STATUS PIC X(2).
+       01  WS-FICHE-CSV-STATUS PIC X(2).
+       01  WS-FICHE-CKPT-STATUS PIC X(2).
+
+       01  WS-CKPT-INTERVAL PIC 9(5) VALUE 500.
+       01  WS-CNT-LUS PIC 9(7) VALUE 0.
+       01  WS-CKPT-LAST-ID PIC 9(7) VALUE 0.
+
+       01  WS-RESTART-SW PIC X VALUE "N".
+           88 MODE-RESTART VALUE "Y".
+           88 MODE-NORMAL VALUE "N".
 
-       01  WS-EMP-INFOS.     
+       01  WS-DEPT-OFFICIEL PIC X(30).
+
+       01  WS-CSV-LINE PIC X(100).
+       01  WS-CSV-SALAIRE PIC ZZZZ9.99.
+       01  WS-CSV-HEURES PIC ZZ9.
+       01  WS-CSV-AGE PIC ZZ9.
+       01  WS-CSV-BRUT PIC ZZZZZ9.99.
+
+       01  WS-EMP-INFOS.
            05 WS-ID-EMP PIC X(7).
            05 FILLER PIC XXX VALUE SPACE.
            05 WS-PRENOM-EMP PIC X(10).
            05 WS-NOM-EMP PIC X(10).
            05 WS-SALAIRE-EMP PIC 9(4)V99.
            05 FILLER PIC XXX VALUE SPACE.
-           05 WS-DEPARTEMENT-EMP PIC X(30).  
+           05 WS-HEURES-EMP PIC 9(3).
+           05 FILLER PIC XXX VALUE SPACE.
+           05 WS-BRUT-EMP PIC 9(6)V99.
+           05 FILLER PIC XXX VALUE SPACE.
+           05 WS-AGE-EMP PIC 9(3).
+           05 FILLER PIC XXX VALUE SPACE.
+           05 WS-DEPARTEMENT-EMP PIC X(30).
+
+       01  WS-HEURES-SUP PIC 9(3).
+
+       01  WS-CURRENT-DATE.
+           05 WS-CUR-ANNEE PIC 9(4).
+           05 WS-CUR-MOIS PIC 9(2).
+           05 WS-CUR-JOUR PIC 9(2).
+
+       01  WS-MIN-AGE PIC 9(3) VALUE 16.
+       01  WS-CNT-SOUS-AGE PIC 9(5) VALUE 0.
+
+       01  WS-SOUS-AGE-SW PIC X VALUE "N".
+           88 EMPLOYE-SOUS-AGE VALUE "Y".
+           88 EMPLOYE-AGE-OK VALUE "N".
+
+       01  WS-REJET-SW PIC X VALUE "N".
+           88 RECORD-REJETE VALUE "Y".
+           88 RECORD-VALIDE VALUE "N".
+
+       01  WS-REJET-RAISON PIC X(32) VALUE SPACES.
+       01  WS-CNT-REJETS PIC 9(5) VALUE 0.
+
+       01  WS-REJET-LINE.
+           05 WS-REJ-ID PIC X(7).
+           05 FILLER PIC XXX VALUE SPACES.
+           05 WS-REJ-PRENOM PIC X(10).
+           05 WS-REJ-NOM PIC X(10).
+           05 FILLER PIC XXX VALUE SPACES.
+           05 WS-REJ-RAISON PIC X(32).
+
+       01  WS-CNT-EMPLOYES PIC 9(5) VALUE 0.
+       01  WS-SUM-SALAIRE PIC 9(7)V99 VALUE 0.
+       01  WS-MIN-SALAIRE PIC 9(4)V99 VALUE 9999.99.
+       01  WS-MAX-SALAIRE PIC 9(4)V99 VALUE 0.
+
+       01  WS-SORT-EOF-SW PIC X VALUE "N".
+           88 SORT-FIN VALUE "Y".
+
+       01  WS-CURRENT-DEPT PIC X(30) VALUE SPACES.
+       01  WS-DEPT-CNT PIC 9(5) VALUE 0.
+       01  WS-DEPT-SUM PIC 9(7)V99 VALUE 0.
 
-       01  WS-STARS-FILLER PIC X(70) VALUE ALL "*".
-       01  WS-TIRET-FILLER PIC X(70) VALUE ALL "-".
+       01  WS-DEPT-HEADER-LINE.
+           05 FILLER PIC X(14) VALUE "DEPARTEMENT : ".
+           05 WS-DHL-NOM PIC X(30).
+
+       01  WS-DEPT-SUBTOTAL-LINE.
+           05 FILLER PIC X(20) VALUE "  SOUS-TOTAL DEPT : ".
+           05 WS-DSL-NOM PIC X(30).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(4) VALUE "NB:".
+           05 WS-DSL-CNT PIC ZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "SOMME:".
+           05 WS-DSL-SOMME PIC ZZZZZZ9.99.
+
+       01  WS-CONTROL-TOTALS.
+           05 FILLER PIC X(12) VALUE "NB EMP:".
+           05 WS-CT-NB PIC ZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(12) VALUE "SOMME SAL:".
+           05 WS-CT-SOMME PIC ZZZZZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "MIN SAL:".
+           05 WS-CT-MIN PIC ZZZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "MAX SAL:".
+           05 WS-CT-MAX PIC ZZZZ9.99.
+
+       01  WS-STARS-FILLER PIC X(100) VALUE ALL "*".
+       01  WS-TIRET-FILLER PIC X(100) VALUE ALL "-".
 
        01  WS-HEADER.
-           05 FILLER PIC X(7) VALUE "   ID  ".    
+           05 FILLER PIC X(7) VALUE "   ID  ".
            05 FILLER PIC X(3) VALUE SPACE.
            05 FILLER PIC X(10) VALUE "PRENOM".
            05 FILLER PIC X(10) VALUE "NOM".
-           05 FILLER PIC X(7) VALUE "SALARY".
+           05 FILLER PIC X(6) VALUE "SALARY".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "HEURES".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(8) VALUE "BRUT".
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(3) VALUE "AGE".
            05 FILLER PIC X(3) VALUE SPACES.
            05 FILLER PIC X(30) VALUE "DEPARTEMENT".
+
+       01  WS-DETAIL-LINE.
+           05 WDL-ID PIC X(7).
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 WDL-PRENOM PIC X(10).
+           05 WDL-NOM PIC X(10).
+           05 WDL-SALAIRE PIC 9(4)V99.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 WDL-HEURES PIC ZZZZZZ9.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 WDL-BRUT PIC 9(6)V99.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 WDL-AGE PIC 9(3).
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 WDL-DEPARTEMENT PIC X(30).
+
+       01  WS-DEMO-TABLE.
+           05 WS-DEMO-COUNT PIC 9(3) VALUE 0.
+           05 WS-DEMO-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEMO-IDX.
+               10 WS-DEMO-DEPT PIC X(30).
+               10 WS-DEMO-HOMMES PIC 9(4) VALUE 0.
+               10 WS-DEMO-FEMMES PIC 9(4) VALUE 0.
+
+       01  WS-DEMO-FOUND PIC X VALUE "N".
+           88 DEMO-FOUND VALUE "Y".
+           88 DEMO-NOT-FOUND VALUE "N".
+
+       01  WS-DEMO-TITLE.
+           05 FILLER PIC X(40) VALUE
+               "RESUME DEMOGRAPHIQUE PAR DEPARTEMENT".
+
+       01  WS-DEMO-LINE.
+           05 WS-DEMO-LINE-DEPT PIC X(30).
+           05 FILLER PIC XXX VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "HOMMES:".
+           05 WS-DEMO-LINE-H PIC ZZZ9.
+           05 FILLER PIC XXX VALUE SPACES.
+           05 FILLER PIC X(7) VALUE "FEMMES:".
+           05 WS-DEMO-LINE-F PIC ZZZ9.
+
+       01  WS-BDAY-TABLE.
+           05 WS-BDAY-COUNT PIC 9(3) VALUE 0.
+           05 WS-BDAY-ENTRY OCCURS 50 TIMES INDEXED BY WS-BDAY-IDX.
+               10 WS-BDAY-ID PIC X(7).
+               10 WS-BDAY-PRENOM PIC X(10).
+               10 WS-BDAY-NOM PIC X(10).
+               10 WS-BDAY-JOUR PIC 9(2).
+
+       01  WS-BDAY-TITLE.
+           05 FILLER PIC X(40) VALUE
+               "ANNIVERSAIRES DU MOIS".
+
+       01  WS-BDAY-LINE.
+           05 WS-BDAY-LINE-ID PIC X(7).
+           05 FILLER PIC XXX VALUE SPACES.
+           05 WS-BDAY-LINE-PRENOM PIC X(10).
+           05 WS-BDAY-LINE-NOM PIC X(10).
+           05 FILLER PIC XXX VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "JOUR:".
+           05 WS-BDAY-LINE-JOUR PIC Z9.
     
 
 
@@ -81,8 +277,15 @@
        0000-MAIN-MODULE SECTION.
 
            PERFORM 1000-OPEN-FILES.
-           PERFORM 1100-WRITE-HEADER.
+           PERFORM 1050-GET-CURRENT-DATE.
+           IF MODE-NORMAL
+               PERFORM 1100-WRITE-HEADER
+               PERFORM 1150-WRITE-CSV-HEADER
+           END-IF.
            PERFORM 2010-READ-AND-WRITE-LINES.
+           PERFORM 2950-WRITE-CONTROL-TOTALS.
+           PERFORM 2900-WRITE-DEMOGRAPHICS-SUMMARY.
+           PERFORM 2910-WRITE-BIRTHDAY-LIST.
            PERFORM 3000-CLOSE-FILE.
            
          
@@ -92,22 +295,105 @@
        1000-OPEN-FILES SECTION.
            OPEN-FILES-START.
 
+           PERFORM 1000A-CHECK-RESTART.
+
            OPEN INPUT FICHE-EMP.
            IF WS-FICHE-EMP-STATUS NOT = "00"
                DISPLAY "Erreur lors de l'ouverture du fichier."
                DISPLAY "Le code erreur est : " WS-FICHE-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF MODE-RESTART
+               MOVE WS-CKPT-LAST-ID TO EMPLOYEID
+               START FICHE-EMP KEY IS GREATER THAN EMPLOYEID
+                   INVALID KEY
+                       DISPLAY "REPRISE IMPOSSIBLE, CLE DE REPRISE "
+                           "INTROUVABLE : " WS-CKPT-LAST-ID
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-START
            END-IF.
 
-           OPEN OUTPUT FICHE-COMPT.
+           IF MODE-RESTART
+               OPEN EXTEND FICHE-COMPT
+           ELSE
+               OPEN OUTPUT FICHE-COMPT
+           END-IF.
            IF WS-FICHE-COMPT-STATUS NOT = "00"
                DISPLAY "Erreur lors de l'ecriture du fichier de sortie."
                DISPLAY "Le code erreur est : " WS-FICHE-COMPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF MODE-RESTART
+               OPEN EXTEND FICHE-REJETS
+           ELSE
+               OPEN OUTPUT FICHE-REJETS
+           END-IF.
+           IF WS-FICHE-REJETS-STATUS NOT = "00"
+               DISPLAY "Erreur lors de l'ecriture du fichier de rejets."
+               DISPLAY "Le code erreur est : " WS-FICHE-REJETS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT DEPT-MASTER.
+           IF WS-DEPT-MASTER-STATUS NOT = "00"
+               DISPLAY "Erreur lors de l'ouverture du fichier "
+                   "des departements."
+               DISPLAY "Le code erreur est : " WS-DEPT-MASTER-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF MODE-RESTART
+               OPEN EXTEND FICHE-CSV
+           ELSE
+               OPEN OUTPUT FICHE-CSV
+           END-IF.
+           IF WS-FICHE-CSV-STATUS NOT = "00"
+               DISPLAY "Erreur lors de l'ecriture du fichier CSV."
+               DISPLAY "Le code erreur est : " WS-FICHE-CSV-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
            END-IF.
 
 
            OPEN-FILES-END.
                EXIT.
 
+       1000A-CHECK-RESTART SECTION.
+           CHECK-RESTART-START.
+
+           SET MODE-NORMAL TO TRUE.
+
+           OPEN INPUT FICHE-CKPT.
+           IF WS-FICHE-CKPT-STATUS = "00"
+               READ FICHE-CKPT
+                   AT END
+                       SET MODE-NORMAL TO TRUE
+                   NOT AT END
+                       SET MODE-RESTART TO TRUE
+                       MOVE CKPT-EMPLOYEID TO WS-CKPT-LAST-ID
+                       MOVE CKPT-COMPTEUR TO WS-CNT-LUS
+               END-READ
+               CLOSE FICHE-CKPT
+           END-IF.
+
+           CHECK-RESTART-END.
+               EXIT.
+
+       1050-GET-CURRENT-DATE SECTION.
+           GET-CURRENT-DATE-START.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+           GET-CURRENT-DATE-END.
+               EXIT.
+
        1100-WRITE-HEADER SECTION.
 
            WRITE-HEADER-START.
@@ -118,40 +404,513 @@
            WRITE FS-BUF-COMPT.
  
            WRITE-HEADER-END.
-               EXIT.         
+               EXIT.
+
+       1150-WRITE-CSV-HEADER SECTION.
+
+           WRITE-CSV-HEADER-START.
+
+           MOVE "ID,PRENOM,NOM,SALAIRE,DEPARTEMENT,HEURES,AGE,BRUT"
+               TO FS-BUF-CSV.
+           WRITE FS-BUF-CSV.
+
+           WRITE-CSV-HEADER-END.
+               EXIT.
 
        2010-READ-AND-WRITE-LINES SECTION.
            READ-AND-WRITE-START.
 
-           *> premiÃ¨re lecture du fichier 
-           PERFORM 2020-READ-FILE
-               IF FIN-FICHIER-EMP
-                   DISPLAY "Le fichier est vide"
-               END-IF.
+           *>LE FICHIER EST TRIE PAR DEPARTEMENT AVANT TRAITEMENT
+           *>POUR PERMETTRE LES RUPTURES ET SOUS-TOTAUX PAR DEPARTEMENT
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-DEPARTEMENT
+               INPUT PROCEDURE 2011-SORT-INPUT-PROCEDURE
+               OUTPUT PROCEDURE 2014-SORT-OUTPUT-PROCEDURE.
 
-           *>LECTURE EN BOUCLE 
+           IF WS-CNT-EMPLOYES = 0 AND WS-CNT-REJETS = 0
+               DISPLAY "Le fichier est vide"
+           END-IF.
+
+           READ-AND-WRITE-END.
+               EXIT.
+
+       2011-SORT-INPUT-PROCEDURE SECTION.
+           SORT-INPUT-START.
+
+           PERFORM 2020-READ-FILE.
 
            PERFORM UNTIL FIN-FICHIER-EMP
+                  ADD 1 TO WS-CNT-LUS
+                  IF FUNCTION MOD(WS-CNT-LUS, WS-CKPT-INTERVAL) = 0
+                      PERFORM 2011C-WRITE-CHECKPOINT
+                  END-IF
+
+                  PERFORM 2012-VALIDATE-RECORD
+
+                  IF RECORD-REJETE
+                      PERFORM 2013-WRITE-REJET
+                  ELSE
+                      MOVE WS-DEPT-OFFICIEL TO SD-DEPARTEMENT
+                      MOVE EMPLOYEID TO SD-EMPLOYEID
+                      MOVE NOM TO SD-NOM
+                      MOVE PRENOM TO SD-PRENOM
+                      MOVE ANNEE TO SD-ANNEE
+                      MOVE MOIS TO SD-MOIS
+                      MOVE JOUR TO SD-JOUR
+                      MOVE HEURESTRAVAIL TO SD-HEURESTRAVAIL
+                      MOVE SALAIRE TO SD-SALAIRE
+                      MOVE GENRE TO SD-GENRE
+                      RELEASE SD-EMP-RECORD
+                  END-IF
+
+                 PERFORM 2020-READ-FILE
+
+           END-PERFORM.
+
+           SORT-INPUT-END.
+               EXIT.
+
+       2011C-WRITE-CHECKPOINT SECTION.
+           WRITE-CHECKPOINT-START.
+
+           MOVE EMPLOYEID TO CKPT-EMPLOYEID.
+           MOVE WS-CNT-LUS TO CKPT-COMPTEUR.
+           OPEN OUTPUT FICHE-CKPT.
+           WRITE FS-BUF-CKPT.
+           CLOSE FICHE-CKPT.
+
+           WRITE-CHECKPOINT-END.
+               EXIT.
+
+       2014-SORT-OUTPUT-PROCEDURE SECTION.
+           SORT-OUTPUT-START.
+
+           PERFORM 2021-RETURN-SORT-RECORD.
+
+           PERFORM UNTIL SORT-FIN
+                  MOVE SD-DEPARTEMENT TO DEPARTEMENT
+                  MOVE SD-EMPLOYEID TO EMPLOYEID
+                  MOVE SD-NOM TO NOM
+                  MOVE SD-PRENOM TO PRENOM
+                  MOVE SD-ANNEE TO ANNEE
+                  MOVE SD-MOIS TO MOIS
+                  MOVE SD-JOUR TO JOUR
+                  MOVE SD-HEURESTRAVAIL TO HEURESTRAVAIL
+                  MOVE SD-SALAIRE TO SALAIRE
+                  MOVE SD-GENRE TO GENRE
+
+                  IF DEPARTEMENT NOT = WS-CURRENT-DEPT
+                      IF WS-CURRENT-DEPT NOT = SPACES
+                          PERFORM 2019-WRITE-DEPT-SUBTOTAL
+                      END-IF
+                      MOVE DEPARTEMENT TO WS-CURRENT-DEPT
+                      MOVE 0 TO WS-DEPT-CNT
+                      MOVE 0 TO WS-DEPT-SUM
+                      PERFORM 2019D-WRITE-DEPT-HEADER
+                  END-IF
+
                   MOVE EMPLOYEID TO WS-ID-EMP
                   MOVE PRENOM TO WS-PRENOM-EMP
                   MOVE NOM TO WS-NOM-EMP
                   MOVE SALAIRE TO WS-SALAIRE-EMP
+                  MOVE HEURESTRAVAIL TO WS-HEURES-EMP
                   MOVE DEPARTEMENT TO WS-DEPARTEMENT-EMP
+                  PERFORM 2015-COMPUTE-SALAIRE-BRUT
+                  PERFORM 2017-COMPUTE-AGE-ET-CONTROLE
+
+                  EVALUATE TRUE
+                      WHEN RECORD-REJETE
+                          PERFORM 2013-WRITE-REJET
+                      WHEN EMPLOYE-SOUS-AGE
+                          ADD 1 TO WS-CNT-SOUS-AGE
+                          MOVE "AGE INFERIEUR AU MINIMUM REQUIS"
+                              TO WS-REJET-RAISON
+                          PERFORM 2013-WRITE-REJET
+                      WHEN OTHER
+                          PERFORM 2016-TALLY-DEMOGRAPHICS
+                          PERFORM 2018-CHECK-ANNIVERSAIRE
+                          ADD 1 TO WS-CNT-EMPLOYES
+                          ADD 1 TO WS-DEPT-CNT
+                          ADD SALAIRE TO WS-SUM-SALAIRE
+                          ADD SALAIRE TO WS-DEPT-SUM
+                          IF SALAIRE < WS-MIN-SALAIRE
+                              MOVE SALAIRE TO WS-MIN-SALAIRE
+                          END-IF
+                          IF SALAIRE > WS-MAX-SALAIRE
+                              MOVE SALAIRE TO WS-MAX-SALAIRE
+                          END-IF
+
+                          MOVE WS-ID-EMP TO WDL-ID
+                          MOVE WS-PRENOM-EMP TO WDL-PRENOM
+                          MOVE WS-NOM-EMP TO WDL-NOM
+                          MOVE WS-SALAIRE-EMP TO WDL-SALAIRE
+                          MOVE WS-HEURES-EMP TO WDL-HEURES
+                          MOVE WS-BRUT-EMP TO WDL-BRUT
+                          MOVE WS-AGE-EMP TO WDL-AGE
+                          MOVE WS-DEPARTEMENT-EMP TO WDL-DEPARTEMENT
+                          MOVE WS-DETAIL-LINE TO FS-BUF-COMPT
+                          WRITE FS-BUF-COMPT
+                          MOVE WS-TIRET-FILLER TO FS-BUF-COMPT
+                          WRITE FS-BUF-COMPT
+                          PERFORM 2019E-WRITE-CSV-LINE
+                  END-EVALUATE
+
+                 PERFORM 2021-RETURN-SORT-RECORD
+
+           END-PERFORM.
+
+           IF WS-CURRENT-DEPT NOT = SPACES
+               PERFORM 2019-WRITE-DEPT-SUBTOTAL
+           END-IF.
 
-                    MOVE WS-EMP-INFOS TO FS-BUF-COMPT
-                    WRITE FS-BUF-COMPT
-                    MOVE WS-TIRET-FILLER TO FS-BUF-COMPT
-                    WRITE FS-BUF-COMPT
+           SORT-OUTPUT-END.
+               EXIT.
 
-                 PERFORM 2020-READ-FILE   
+       2019-WRITE-DEPT-SUBTOTAL SECTION.
+           WRITE-DEPT-SUBTOTAL-START.
 
-           END-PERFORM.      
+           MOVE WS-CURRENT-DEPT TO WS-DSL-NOM.
+           MOVE WS-DEPT-CNT TO WS-DSL-CNT.
+           MOVE WS-DEPT-SUM TO WS-DSL-SOMME.
+           MOVE WS-DEPT-SUBTOTAL-LINE TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+           MOVE WS-TIRET-FILLER TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
 
-           READ-AND-WRITE-END.
-               EXIT.           
-          
+           WRITE-DEPT-SUBTOTAL-END.
+               EXIT.
+
+       2019D-WRITE-DEPT-HEADER SECTION.
+           WRITE-DEPT-HEADER-START.
+
+           MOVE WS-CURRENT-DEPT TO WS-DHL-NOM.
+           MOVE WS-DEPT-HEADER-LINE TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+
+           WRITE-DEPT-HEADER-END.
+               EXIT.
+
+       2019E-WRITE-CSV-LINE SECTION.
+           WRITE-CSV-LINE-START.
+
+           MOVE SALAIRE TO WS-CSV-SALAIRE.
+           MOVE WS-HEURES-EMP TO WS-CSV-HEURES.
+           MOVE WS-AGE-EMP TO WS-CSV-AGE.
+           MOVE WS-BRUT-EMP TO WS-CSV-BRUT.
+
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING
+               WS-ID-EMP DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PRENOM-EMP) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NOM-EMP) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-SALAIRE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-DEPARTEMENT-EMP) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-HEURES) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-AGE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-BRUT) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+
+           MOVE WS-CSV-LINE TO FS-BUF-CSV.
+           WRITE FS-BUF-CSV.
+
+           WRITE-CSV-LINE-END.
+               EXIT.
+
+       2021-RETURN-SORT-RECORD SECTION.
+           RETURN-SORT-RECORD-START.
+
+               RETURN SORT-WORK
+                   AT END
+                       SET SORT-FIN TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-RETURN.
+
+           RETURN-SORT-RECORD-END.
+               EXIT.
+
+
+       2012-VALIDATE-RECORD SECTION.
+           VALIDATE-RECORD-START.
+
+           SET RECORD-VALIDE TO TRUE.
+           MOVE SPACES TO WS-REJET-RAISON.
+
+           IF EMP-INACTIF
+               SET RECORD-REJETE TO TRUE
+               MOVE "EMPLOYE INACTIF" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE AND (NOM = SPACES OR PRENOM = SPACES)
+               SET RECORD-REJETE TO TRUE
+               MOVE "NOM OU PRENOM VIDE" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE AND EMPLOYEID NOT NUMERIC
+               SET RECORD-REJETE TO TRUE
+               MOVE "EMPLOYEID NON NUMERIQUE" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE AND SALAIRE NOT NUMERIC
+               SET RECORD-REJETE TO TRUE
+               MOVE "SALAIRE NON NUMERIQUE" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE AND HEURESTRAVAIL NOT NUMERIC
+               SET RECORD-REJETE TO TRUE
+               MOVE "HEURESTRAVAIL NON NUMERIQUE" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE AND SALAIRE = ZERO
+               SET RECORD-REJETE TO TRUE
+               MOVE "SALAIRE NUL" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE AND HEURESTRAVAIL > 168
+               SET RECORD-REJETE TO TRUE
+               MOVE "HEURESTRAVAIL HORS LIMITE" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE
+               AND GENRE NOT = "M" AND GENRE NOT = "F"
+               SET RECORD-REJETE TO TRUE
+               MOVE "GENRE INVALIDE" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE
+               AND (ANNEE NOT NUMERIC OR MOIS NOT NUMERIC
+                    OR JOUR NOT NUMERIC)
+               SET RECORD-REJETE TO TRUE
+               MOVE "DATE DE NAISSANCE NON NUMERIQUE"
+                   TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE
+               AND (ANNEE < 1900 OR ANNEE > WS-CUR-ANNEE
+                    OR MOIS < 1 OR MOIS > 12
+                    OR JOUR < 1 OR JOUR > 31)
+               SET RECORD-REJETE TO TRUE
+               MOVE "DATE DE NAISSANCE INVALIDE" TO WS-REJET-RAISON
+           END-IF.
+
+           IF RECORD-VALIDE
+               MOVE DEPARTEMENT TO DM-CODE
+               READ DEPT-MASTER
+                   INVALID KEY
+                       SET RECORD-REJETE TO TRUE
+                       MOVE "DEPARTEMENT INCONNU" TO WS-REJET-RAISON
+                   NOT INVALID KEY
+                       MOVE DM-NOM TO WS-DEPT-OFFICIEL
+               END-READ
+           END-IF.
+
+           VALIDATE-RECORD-END.
+               EXIT.
+
+       2013-WRITE-REJET SECTION.
+           WRITE-REJET-START.
+
+           ADD 1 TO WS-CNT-REJETS.
+           MOVE EMPLOYEID TO WS-REJ-ID.
+           MOVE PRENOM TO WS-REJ-PRENOM.
+           MOVE NOM TO WS-REJ-NOM.
+           MOVE WS-REJET-RAISON TO WS-REJ-RAISON.
+           MOVE WS-REJET-LINE TO FS-BUF-REJETS.
+           WRITE FS-BUF-REJETS.
+
+           WRITE-REJET-END.
+               EXIT.
+
+       2015-COMPUTE-SALAIRE-BRUT SECTION.
+           COMPUTE-SALAIRE-BRUT-START.
+
+           SET RECORD-VALIDE TO TRUE.
+
+           IF HEURESTRAVAIL > 35
+               COMPUTE WS-HEURES-SUP = HEURESTRAVAIL - 35
+               COMPUTE WS-BRUT-EMP ROUNDED =
+                   (35 * SALAIRE) + (WS-HEURES-SUP * SALAIRE * 1.5)
+                   ON SIZE ERROR
+                       SET RECORD-REJETE TO TRUE
+                       MOVE "SALAIRE BRUT HORS LIMITE"
+                           TO WS-REJET-RAISON
+               END-COMPUTE
+           ELSE
+               MOVE ZERO TO WS-HEURES-SUP
+               COMPUTE WS-BRUT-EMP ROUNDED = HEURESTRAVAIL * SALAIRE
+                   ON SIZE ERROR
+                       SET RECORD-REJETE TO TRUE
+                       MOVE "SALAIRE BRUT HORS LIMITE"
+                           TO WS-REJET-RAISON
+               END-COMPUTE
+           END-IF.
+
+           COMPUTE-SALAIRE-BRUT-END.
+               EXIT.
+
+       2016-TALLY-DEMOGRAPHICS SECTION.
+           TALLY-DEMOGRAPHICS-START.
+
+           SET DEMO-NOT-FOUND TO TRUE.
+           PERFORM VARYING WS-DEMO-IDX FROM 1 BY 1
+                   UNTIL WS-DEMO-IDX > WS-DEMO-COUNT
+               IF WS-DEMO-DEPT (WS-DEMO-IDX) = DEPARTEMENT
+                   SET DEMO-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+           IF DEMO-NOT-FOUND AND WS-DEMO-COUNT < 50
+               ADD 1 TO WS-DEMO-COUNT
+               SET WS-DEMO-IDX TO WS-DEMO-COUNT
+               MOVE DEPARTEMENT TO WS-DEMO-DEPT (WS-DEMO-IDX)
+           END-IF.
+
+           IF DEMO-FOUND OR WS-DEMO-IDX <= WS-DEMO-COUNT
+               EVALUATE GENRE
+                   WHEN "M"
+                       ADD 1 TO WS-DEMO-HOMMES (WS-DEMO-IDX)
+                   WHEN "F"
+                       ADD 1 TO WS-DEMO-FEMMES (WS-DEMO-IDX)
+               END-EVALUATE
+           END-IF.
+
+           TALLY-DEMOGRAPHICS-END.
+               EXIT.
+
+       2017-COMPUTE-AGE-ET-CONTROLE SECTION.
+           COMPUTE-AGE-ET-CONTROLE-START.
+
+           COMPUTE WS-AGE-EMP = WS-CUR-ANNEE - ANNEE.
+           IF MOIS > WS-CUR-MOIS
+               OR (MOIS = WS-CUR-MOIS AND JOUR > WS-CUR-JOUR)
+               SUBTRACT 1 FROM WS-AGE-EMP
+           END-IF.
+
+           IF WS-AGE-EMP < WS-MIN-AGE
+               SET EMPLOYE-SOUS-AGE TO TRUE
+           ELSE
+               SET EMPLOYE-AGE-OK TO TRUE
+           END-IF.
+
+           COMPUTE-AGE-ET-CONTROLE-END.
+               EXIT.
+
+       2018-CHECK-ANNIVERSAIRE SECTION.
+           CHECK-ANNIVERSAIRE-START.
+
+           IF MOIS = WS-CUR-MOIS
+               AND WS-BDAY-COUNT < 50
+               ADD 1 TO WS-BDAY-COUNT
+               SET WS-BDAY-IDX TO WS-BDAY-COUNT
+               MOVE EMPLOYEID TO WS-BDAY-ID (WS-BDAY-IDX)
+               MOVE PRENOM TO WS-BDAY-PRENOM (WS-BDAY-IDX)
+               MOVE NOM TO WS-BDAY-NOM (WS-BDAY-IDX)
+               MOVE JOUR TO WS-BDAY-JOUR (WS-BDAY-IDX)
+           END-IF.
+
+           CHECK-ANNIVERSAIRE-END.
+               EXIT.
+
+       2950-WRITE-CONTROL-TOTALS SECTION.
+           WRITE-CONTROL-TOTALS-START.
+
+           MOVE WS-CNT-EMPLOYES TO WS-CT-NB.
+           MOVE WS-SUM-SALAIRE TO WS-CT-SOMME.
+           MOVE WS-MIN-SALAIRE TO WS-CT-MIN.
+           MOVE WS-MAX-SALAIRE TO WS-CT-MAX.
+
+           MOVE WS-STARS-FILLER TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+           MOVE WS-CONTROL-TOTALS TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+           IF MODE-RESTART
+               MOVE SPACES TO FS-BUF-COMPT
+               MOVE "*** REDEMARRAGE - TOTAUX PARTIELS ***"
+                   TO FS-BUF-COMPT
+               WRITE FS-BUF-COMPT
+           END-IF.
+           MOVE WS-STARS-FILLER TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+
+           WRITE-CONTROL-TOTALS-END.
+               EXIT.
+
+       2900-WRITE-DEMOGRAPHICS-SUMMARY SECTION.
+           WRITE-DEMOGRAPHICS-SUMMARY-START.
+
+           MOVE WS-STARS-FILLER TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+           MOVE SPACES TO FS-BUF-COMPT.
+           MOVE WS-DEMO-TITLE TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+           IF MODE-RESTART
+               MOVE SPACES TO FS-BUF-COMPT
+               MOVE "*** REDEMARRAGE - TOTAUX PARTIELS ***"
+                   TO FS-BUF-COMPT
+               WRITE FS-BUF-COMPT
+           END-IF.
+           MOVE WS-STARS-FILLER TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+
+           PERFORM VARYING WS-DEMO-IDX FROM 1 BY 1
+                   UNTIL WS-DEMO-IDX > WS-DEMO-COUNT
+               MOVE WS-DEMO-DEPT (WS-DEMO-IDX) TO WS-DEMO-LINE-DEPT
+               MOVE WS-DEMO-HOMMES (WS-DEMO-IDX) TO WS-DEMO-LINE-H
+               MOVE WS-DEMO-FEMMES (WS-DEMO-IDX) TO WS-DEMO-LINE-F
+               MOVE WS-DEMO-LINE TO FS-BUF-COMPT
+               WRITE FS-BUF-COMPT
+           END-PERFORM.
+
+           WRITE-DEMOGRAPHICS-SUMMARY-END.
+               EXIT.
+
+       2910-WRITE-BIRTHDAY-LIST SECTION.
+           WRITE-BIRTHDAY-LIST-START.
+
+           MOVE WS-STARS-FILLER TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+           MOVE SPACES TO FS-BUF-COMPT.
+           MOVE WS-BDAY-TITLE TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+           IF MODE-RESTART
+               MOVE SPACES TO FS-BUF-COMPT
+               MOVE "*** REDEMARRAGE - LISTE PARTIELLE ***"
+                   TO FS-BUF-COMPT
+               WRITE FS-BUF-COMPT
+           END-IF.
+           MOVE WS-STARS-FILLER TO FS-BUF-COMPT.
+           WRITE FS-BUF-COMPT.
+
+           IF WS-BDAY-COUNT = 0
+               MOVE SPACES TO FS-BUF-COMPT
+               MOVE "AUCUN ANNIVERSAIRE CE MOIS-CI" TO FS-BUF-COMPT
+               WRITE FS-BUF-COMPT
+           ELSE
+               PERFORM VARYING WS-BDAY-IDX FROM 1 BY 1
+                       UNTIL WS-BDAY-IDX > WS-BDAY-COUNT
+                   MOVE WS-BDAY-ID (WS-BDAY-IDX) TO WS-BDAY-LINE-ID
+                   MOVE WS-BDAY-PRENOM (WS-BDAY-IDX) TO
+                       WS-BDAY-LINE-PRENOM
+                   MOVE WS-BDAY-NOM (WS-BDAY-IDX) TO WS-BDAY-LINE-NOM
+                   MOVE WS-BDAY-JOUR (WS-BDAY-IDX) TO WS-BDAY-LINE-JOUR
+                   MOVE WS-BDAY-LINE TO FS-BUF-COMPT
+                   WRITE FS-BUF-COMPT
+               END-PERFORM
+           END-IF.
+
+           WRITE-BIRTHDAY-LIST-END.
+               EXIT.
 
-       2020-READ-FILE SECTION. 
+       2020-READ-FILE SECTION.
 
            READ-FILE-START.
            
@@ -171,8 +930,19 @@
 
        3000-CLOSE-FILE SECTION.
            CLOSE-FILE-START.
+           DISPLAY "EMPLOYES SOUS L'AGE MINIMUM (EXCLUS) : "
+               WS-CNT-SOUS-AGE.
+           DISPLAY "TOTAL ENREGISTREMENTS REJETES : " WS-CNT-REJETS.
            CLOSE FICHE-EMP.
            CLOSE FICHE-COMPT.
+           CLOSE FICHE-REJETS.
+           CLOSE DEPT-MASTER.
+           CLOSE FICHE-CSV.
+
+           *>LA REPRISE EST TERMINEE AVEC SUCCES, ON VIDE LE FICHIER DE
+           *>REPRISE POUR QUE LA PROCHAINE EXECUTION REPARTE A ZERO
+           OPEN OUTPUT FICHE-CKPT.
+           CLOSE FICHE-CKPT.
 
            CLOSE-FILE-END.
                EXIT.
