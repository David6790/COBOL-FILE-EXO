@@ -0,0 +1,18 @@
+       01  EMPDETAILS.
+
+           05 EMP-INFOS.
+               10 EMPLOYEID PIC 9(7).
+               10 EMPLOYENAME.
+                   15 NOM PIC X(10).
+                   15 PRENOM PIC X(10).
+               10 DATEDENAISSANCE.
+                   15 ANNEE PIC 9(4).
+                   15 MOIS PIC 9(2).
+                   15 JOUR PIC 9(2).
+               10 HEURESTRAVAIL PIC 9(3).
+               10 SALAIRE PIC 9(4)V99.
+           05 DEPARTEMENT PIC X(30).
+           05 GENRE PIC X.
+           05 EMP-STATUT PIC X.
+               88 EMP-ACTIF VALUE "A".
+               88 EMP-INACTIF VALUE "I".
