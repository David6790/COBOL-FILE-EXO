@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-MAINT.
+       AUTHOR. DAVID LONG BIN.
+       DATE-WRITTEN. 18/01/24.
+       DATE-COMPILED.
+       SECURITY. Standard.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FICHE-EMP ASSIGN TO "FICHEMP.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLOYEID
+           FILE STATUS IS WS-FICHE-EMP-STATUS.
+
+           SELECT FICHE-TRANS ASSIGN TO "EMPTRANS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FICHE-TRANS-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHE-EMP.
+           COPY EMPDETAILS.
+
+       FD  FICHE-TRANS.
+       01  TRANS-RECORD.
+           05 TRANS-CODE PIC X.
+               88 TRANS-AJOUT VALUE "A".
+               88 TRANS-MODIF VALUE "C".
+               88 TRANS-DESACTIVATION VALUE "D".
+           05 TRANS-EMPLOYEID PIC 9(7).
+           05 TRANS-NOM PIC X(10).
+           05 TRANS-PRENOM PIC X(10).
+           05 TRANS-ANNEE PIC 9(4).
+           05 TRANS-MOIS PIC 9(2).
+           05 TRANS-JOUR PIC 9(2).
+           05 TRANS-HEURESTRAVAIL PIC 9(3).
+           05 TRANS-SALAIRE PIC 9(4)V99.
+           05 TRANS-DEPARTEMENT PIC X(30).
+           05 TRANS-GENRE PIC X.
+
+       WORKING-STORAGE SECTION.
+       01         PIC X VALUE X"00".
+           88 FIN-FICHIER-TRANS VALUE X"01" THRU X"FF".
+       01  WS-FICHE-EMP-STATUS PIC X(2).
+       01  WS-FICHE-TRANS-STATUS PIC X(2).
+
+       01  WS-CNT-AJOUTS PIC 9(5) VALUE 0.
+       01  WS-CNT-MODIFS PIC 9(5) VALUE 0.
+       01  WS-CNT-DESACTIVATIONS PIC 9(5) VALUE 0.
+       01  WS-CNT-ERREURS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-MODULE SECTION.
+
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-READ-AND-PROCESS-LINES.
+           PERFORM 3000-CLOSE-FILE.
+
+           STOP RUN.
+
+       1000-OPEN-FILES SECTION.
+           OPEN-FILES-START.
+
+           OPEN I-O FICHE-EMP.
+           IF WS-FICHE-EMP-STATUS NOT = "00"
+               DISPLAY "Erreur lors de l'ouverture du fichier "
+                   "employe."
+               DISPLAY "Le code erreur est : " WS-FICHE-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT FICHE-TRANS.
+           IF WS-FICHE-TRANS-STATUS NOT = "00"
+               DISPLAY "Erreur lors de l'ouverture du fichier "
+                   "de transactions."
+               DISPLAY "Le code erreur est : " WS-FICHE-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN-FILES-END.
+               EXIT.
+
+       2000-READ-AND-PROCESS-LINES SECTION.
+           READ-AND-PROCESS-START.
+
+           PERFORM 2010-READ-TRANS.
+
+           PERFORM UNTIL FIN-FICHIER-TRANS
+               EVALUATE TRUE
+                   WHEN TRANS-AJOUT
+                       PERFORM 2100-AJOUTER-EMPLOYE
+                   WHEN TRANS-MODIF
+                       PERFORM 2200-MODIFIER-EMPLOYE
+                   WHEN TRANS-DESACTIVATION
+                       PERFORM 2300-DESACTIVER-EMPLOYE
+                   WHEN OTHER
+                       ADD 1 TO WS-CNT-ERREURS
+                       DISPLAY "CODE TRANSACTION INVALIDE : "
+                           TRANS-CODE
+               END-EVALUATE
+               PERFORM 2010-READ-TRANS
+           END-PERFORM.
+
+           READ-AND-PROCESS-END.
+               EXIT.
+
+       2010-READ-TRANS SECTION.
+           READ-TRANS-START.
+
+               READ FICHE-TRANS
+                   AT END
+                       SET FIN-FICHIER-TRANS TO TRUE
+                   NOT AT END
+                       IF WS-FICHE-TRANS-STATUS NOT = ZERO
+                           DISPLAY "Probleme lecture fichier"
+                           DISPLAY WS-FICHE-TRANS-STATUS
+                       END-IF
+               END-READ.
+
+           READ-TRANS-END.
+               EXIT.
+
+       2100-AJOUTER-EMPLOYE SECTION.
+           AJOUTER-EMPLOYE-START.
+
+           MOVE TRANS-EMPLOYEID TO EMPLOYEID.
+           MOVE TRANS-NOM TO NOM.
+           MOVE TRANS-PRENOM TO PRENOM.
+           MOVE TRANS-ANNEE TO ANNEE.
+           MOVE TRANS-MOIS TO MOIS.
+           MOVE TRANS-JOUR TO JOUR.
+           MOVE TRANS-HEURESTRAVAIL TO HEURESTRAVAIL.
+           MOVE TRANS-SALAIRE TO SALAIRE.
+           MOVE TRANS-DEPARTEMENT TO DEPARTEMENT.
+           MOVE TRANS-GENRE TO GENRE.
+           SET EMP-ACTIF TO TRUE.
+
+           WRITE EMPDETAILS
+               INVALID KEY
+                   ADD 1 TO WS-CNT-ERREURS
+                   DISPLAY "AJOUT REFUSE, EMPLOYEID EXISTE DEJA : "
+                       TRANS-EMPLOYEID
+               NOT INVALID KEY
+                   ADD 1 TO WS-CNT-AJOUTS
+           END-WRITE.
+
+           AJOUTER-EMPLOYE-END.
+               EXIT.
+
+       2200-MODIFIER-EMPLOYE SECTION.
+           MODIFIER-EMPLOYE-START.
+
+           MOVE TRANS-EMPLOYEID TO EMPLOYEID.
+           READ FICHE-EMP
+               INVALID KEY
+                   ADD 1 TO WS-CNT-ERREURS
+                   DISPLAY "MODIF REFUSEE, EMPLOYEID INCONNU : "
+                       TRANS-EMPLOYEID
+               NOT INVALID KEY
+                   MOVE TRANS-SALAIRE TO SALAIRE
+                   MOVE TRANS-DEPARTEMENT TO DEPARTEMENT
+                   MOVE TRANS-HEURESTRAVAIL TO HEURESTRAVAIL
+                   REWRITE EMPDETAILS
+                       INVALID KEY
+                           ADD 1 TO WS-CNT-ERREURS
+                           DISPLAY "MODIF REFUSEE POUR EMPLOYEID : "
+                               TRANS-EMPLOYEID
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CNT-MODIFS
+                   END-REWRITE
+           END-READ.
+
+           MODIFIER-EMPLOYE-END.
+               EXIT.
+
+       2300-DESACTIVER-EMPLOYE SECTION.
+           DESACTIVER-EMPLOYE-START.
+
+           MOVE TRANS-EMPLOYEID TO EMPLOYEID.
+           READ FICHE-EMP
+               INVALID KEY
+                   ADD 1 TO WS-CNT-ERREURS
+                   DISPLAY "DESACTIVATION REFUSEE, EMPLOYEID "
+                       "INCONNU : " TRANS-EMPLOYEID
+               NOT INVALID KEY
+                   SET EMP-INACTIF TO TRUE
+                   REWRITE EMPDETAILS
+                       INVALID KEY
+                           ADD 1 TO WS-CNT-ERREURS
+                           DISPLAY "DESACTIVATION REFUSEE POUR "
+                               "EMPLOYEID : " TRANS-EMPLOYEID
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CNT-DESACTIVATIONS
+                   END-REWRITE
+           END-READ.
+
+           DESACTIVER-EMPLOYE-END.
+               EXIT.
+
+       3000-CLOSE-FILE SECTION.
+           CLOSE-FILE-START.
+
+           DISPLAY "EMPLOYES AJOUTES : " WS-CNT-AJOUTS.
+           DISPLAY "EMPLOYES MODIFIES : " WS-CNT-MODIFS.
+           DISPLAY "EMPLOYES DESACTIVES : " WS-CNT-DESACTIVATIONS.
+           DISPLAY "TRANSACTIONS EN ERREUR : " WS-CNT-ERREURS.
+
+           CLOSE FICHE-EMP.
+           CLOSE FICHE-TRANS.
+
+           CLOSE-FILE-END.
+               EXIT.
+
+       9999-FIN-PROGRAMME.
+       *>---------------------------------------------------------------
+       STOP RUN.
+       END PROGRAM EMP-MAINT.
