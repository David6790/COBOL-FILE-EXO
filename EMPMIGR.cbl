@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMP-MIGRATION.
+       AUTHOR. DAVID LONG BIN.
+       DATE-WRITTEN. 18/01/24.
+       DATE-COMPILED.
+       SECURITY. Standard.
+
+      *> One-time utility: converts the old LINE SEQUENTIAL FICHEMP.DAT
+      *> (pre-req-008 layout, no EMP-STATUT) into the new ORGANIZATION
+      *> INDEXED FICHEMP.DAT keyed on EMPLOYEID that FILE-CONVERT and
+      *> EMP-MAINT now expect. Operational step before running this:
+      *> rename the existing production FICHEMP.DAT to FICHEMP.SEQ,
+      *> then run EMP-MIGRATION once to build the new indexed
+      *> FICHEMP.DAT from it. Every migrated record is defaulted to
+      *> EMP-ACTIF since the old layout carried no status flag.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FICHE-EMP-OLD ASSIGN TO "FICHEMP.SEQ"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FICHE-EMP-OLD-STATUS.
+
+           SELECT FICHE-EMP-NEW ASSIGN TO "FICHEMP.DAT"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS EMPLOYEID
+           FILE STATUS IS WS-FICHE-EMP-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHE-EMP-OLD.
+       01  EMPDETAILS-OLD.
+           05 EMP-INFOS-OLD.
+               10 EMPLOYEID-OLD PIC 9(7).
+               10 EMPLOYENAME-OLD.
+                   15 NOM-OLD PIC X(10).
+                   15 PRENOM-OLD PIC X(10).
+               10 DATEDENAISSANCE-OLD.
+                   15 ANNEE-OLD PIC 9(4).
+                   15 MOIS-OLD PIC 9(2).
+                   15 JOUR-OLD PIC 9(2).
+               10 HEURESTRAVAIL-OLD PIC 9(3).
+               10 SALAIRE-OLD PIC 9(4)V99.
+           05 DEPARTEMENT-OLD PIC X(30).
+           05 GENRE-OLD PIC X.
+
+       FD  FICHE-EMP-NEW.
+           COPY EMPDETAILS.
+
+       WORKING-STORAGE SECTION.
+       01         PIC X VALUE X"00".
+           88 FIN-FICHIER-EMP-OLD VALUE X"01" THRU X"FF".
+       01  WS-FICHE-EMP-OLD-STATUS PIC X(2).
+       01  WS-FICHE-EMP-NEW-STATUS PIC X(2).
+
+       01  WS-CNT-MIGRES PIC 9(7) VALUE 0.
+       01  WS-CNT-ERREURS PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-MODULE SECTION.
+
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-READ-AND-MIGRATE.
+           PERFORM 3000-CLOSE-FILE.
+
+           STOP RUN.
+
+       1000-OPEN-FILES SECTION.
+           OPEN-FILES-START.
+
+           OPEN INPUT FICHE-EMP-OLD.
+           IF WS-FICHE-EMP-OLD-STATUS NOT = "00"
+               DISPLAY "Erreur lors de l'ouverture du fichier "
+                   "employe (ancien format)."
+               DISPLAY "Le code erreur est : " WS-FICHE-EMP-OLD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT FICHE-EMP-NEW.
+           IF WS-FICHE-EMP-NEW-STATUS NOT = "00"
+               DISPLAY "Erreur lors de l'ouverture du fichier "
+                   "employe (nouveau format)."
+               DISPLAY "Le code erreur est : " WS-FICHE-EMP-NEW-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN-FILES-END.
+               EXIT.
+
+       2000-READ-AND-MIGRATE SECTION.
+           READ-AND-MIGRATE-START.
+
+           PERFORM 2010-READ-OLD.
+
+           PERFORM UNTIL FIN-FICHIER-EMP-OLD
+               PERFORM 2100-MIGRER-EMPLOYE
+               PERFORM 2010-READ-OLD
+           END-PERFORM.
+
+           READ-AND-MIGRATE-END.
+               EXIT.
+
+       2010-READ-OLD SECTION.
+           READ-OLD-START.
+
+               READ FICHE-EMP-OLD
+                   AT END
+                       SET FIN-FICHIER-EMP-OLD TO TRUE
+                   NOT AT END
+                       IF WS-FICHE-EMP-OLD-STATUS NOT = ZERO
+                           DISPLAY "Probleme lecture fichier"
+                           DISPLAY WS-FICHE-EMP-OLD-STATUS
+                       END-IF
+               END-READ.
+
+           READ-OLD-END.
+               EXIT.
+
+       2100-MIGRER-EMPLOYE SECTION.
+           MIGRER-EMPLOYE-START.
+
+           MOVE EMPLOYEID-OLD TO EMPLOYEID.
+           MOVE NOM-OLD TO NOM.
+           MOVE PRENOM-OLD TO PRENOM.
+           MOVE ANNEE-OLD TO ANNEE.
+           MOVE MOIS-OLD TO MOIS.
+           MOVE JOUR-OLD TO JOUR.
+           MOVE HEURESTRAVAIL-OLD TO HEURESTRAVAIL.
+           MOVE SALAIRE-OLD TO SALAIRE.
+           MOVE DEPARTEMENT-OLD TO DEPARTEMENT.
+           MOVE GENRE-OLD TO GENRE.
+           SET EMP-ACTIF TO TRUE.
+
+           WRITE EMPDETAILS
+               INVALID KEY
+                   ADD 1 TO WS-CNT-ERREURS
+                   DISPLAY "MIGRATION REFUSEE, EMPLOYEID EN DOUBLE : "
+                       EMPLOYEID-OLD
+               NOT INVALID KEY
+                   ADD 1 TO WS-CNT-MIGRES
+           END-WRITE.
+
+           MIGRER-EMPLOYE-END.
+               EXIT.
+
+       3000-CLOSE-FILE SECTION.
+           CLOSE-FILE-START.
+
+           DISPLAY "EMPLOYES MIGRES : " WS-CNT-MIGRES.
+           DISPLAY "EMPLOYES EN ERREUR : " WS-CNT-ERREURS.
+
+           CLOSE FICHE-EMP-OLD.
+           CLOSE FICHE-EMP-NEW.
+
+           CLOSE-FILE-END.
+               EXIT.
+
+       9999-FIN-PROGRAMME.
+      *>---------------------------------------------------------------
+       STOP RUN.
+       END PROGRAM EMP-MIGRATION.
